@@ -0,0 +1,197 @@
+000001 IDENTIFICATION DIVISION.
+000002 PROGRAM-ID. Statistici.
+000003 ENVIRONMENT DIVISION.
+000004 CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAMELOG-FILE ASSIGN TO "GAMELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAMELOG-STATUS.
+000005 DATA DIVISION.
+       FILE SECTION.
+       FD  GAMELOG-FILE.
+       01  GAMELOG-RECORD.
+           05 GL-AN        pic 9999.
+           05 filler       pic x.
+           05 GL-LUNA      pic 99.
+           05 filler       pic x.
+           05 GL-ZI        pic 99.
+           05 filler       pic x.
+           05 GL-ORA       pic 99.
+           05 filler       pic x.
+           05 GL-MIN       pic 99.
+           05 filler       pic x.
+           05 GL-SEC       pic 99.
+           05 filler       pic x.
+           05 GL-REZULTAT  pic x.
+           05 filler       pic x.
+           05 GL-TIMP      pic x(8).
+           05 filler       pic x(4).
+           05 GL-NUMARMEU  pic 99.
+           05 filler       pic x(5).
+           05 GL-NUMARMADV pic 99.
+
+       Working-Storage Section.
+       01  gamelog-status pic xx value "00".
+       01  total-jocuri pic 9(6) value 0.
+       01  total-castiguri pic 9(6) value 0.
+       01  total-pierderi pic 9(6) value 0.
+       01  procent-castig pic 999v99.
+       01  procent-castig-ed pic zz9.99.
+       01  durata-sutimi pic 9(9).
+       01  suma-durate pic 9(12) value 0.
+       01  maxima-durata pic 9(9) value 0.
+       01  medie-durata pic 9(9) value 0.
+       01  medie-afisare.
+           05 medie-min pic 99.
+           05 medie-sec pic 99.
+           05 medie-sut pic 99.
+       01  maxima-afisare.
+           05 maxima-min pic 99.
+           05 maxima-sec pic 99.
+           05 maxima-sut pic 99.
+       01  i pic 999.
+       01  zile-gasite pic 999 value 0.
+       01  tabel-zile.
+           05 zi-tabel occurs 100 times.
+              10 zi-data pic 9(8).
+              10 zi-castiguri pic 99 value 0.
+              10 zi-pierderi pic 99 value 0.
+       01  zi-curenta pic 9(8).
+       01  zi-index pic 999.
+       01  zi-gasita pic 9 value 0.
+
+000006 PROCEDURE DIVISION.
+
+           perform raport.
+
+           STOP RUN.
+
+       raport.
+
+           open input gamelog-file.
+
+           if gamelog-status = "35" then;
+           Display "Nu exista inca niciun joc inregistrat";
+           close gamelog-file;
+           else
+           perform citeste-gamelog until gamelog-status = "10";
+           close gamelog-file;
+           perform afiseaza-rezultate;
+           end-if.
+
+       citeste-gamelog.
+
+           read gamelog-file
+               at end move "10" to gamelog-status
+               not at end perform proceseaza-inregistrare
+           end-read.
+
+       proceseaza-inregistrare.
+
+           add 1 to total-jocuri.
+
+           if GL-REZULTAT = "C" then;
+           add 1 to total-castiguri;
+           else
+           add 1 to total-pierderi;
+           end-if.
+
+           compute durata-sutimi =
+               (FUNCTION NUMVAL(GL-TIMP(1:2)) * 6000)
+               + (FUNCTION NUMVAL(GL-TIMP(4:2)) * 100)
+               + FUNCTION NUMVAL(GL-TIMP(7:2)).
+
+           add durata-sutimi to suma-durate.
+
+           if durata-sutimi > maxima-durata then;
+           move durata-sutimi to maxima-durata;
+           end-if.
+
+           compute zi-curenta =
+               (GL-AN * 10000) + (GL-LUNA * 100) + GL-ZI.
+
+           perform gaseste-sau-adauga-zi.
+
+       gaseste-sau-adauga-zi.
+
+           move 0 to zi-gasita.
+           move 1 to zi-index.
+
+           perform cauta-zi until zi-gasita = 1
+               or zi-index > zile-gasite.
+
+           if zi-gasita = 0 and zile-gasite < 100 then;
+           add 1 to zile-gasite;
+           move zi-curenta to zi-data(zile-gasite);
+           move 0 to zi-castiguri(zile-gasite);
+           move 0 to zi-pierderi(zile-gasite);
+           move zile-gasite to zi-index;
+           move 1 to zi-gasita;
+           end-if.
+
+           if zi-gasita = 1 then;
+           if GL-REZULTAT = "C" then;
+           add 1 to zi-castiguri(zi-index);
+           else
+           add 1 to zi-pierderi(zi-index);
+           end-if;
+           end-if.
+
+       cauta-zi.
+
+           if zi-data(zi-index) = zi-curenta then;
+           move 1 to zi-gasita;
+           else
+           add 1 to zi-index;
+           end-if.
+
+       afiseaza-rezultate.
+
+           Display " ".
+           Display "====== Statistici Avioanele ======".
+           Display "Total jocuri jucate: " total-jocuri.
+           Display "Castiguri: " total-castiguri.
+           Display "Pierderi: " total-pierderi.
+
+           if total-jocuri > 0 then;
+           compute procent-castig =
+               (total-castiguri * 100) / total-jocuri;
+           move procent-castig to procent-castig-ed;
+           Display "Procent castig: " procent-castig-ed "%";
+           compute medie-durata = suma-durate / total-jocuri;
+           move medie-durata to medie-min medie-sec medie-sut;
+           perform descompune-medie;
+           perform descompune-maxima;
+           Display "Durata medie a unui joc: "
+               medie-min ":" medie-sec "." medie-sut;
+           Display "Cel mai lung joc: "
+               maxima-min ":" maxima-sec "." maxima-sut;
+           end-if.
+
+           Display " ".
+           Display "Trend pe zile (data AAAALLZZ/Castiguri/Pierderi):".
+           move 1 to i.
+           perform afiseaza-zi until i > zile-gasite.
+
+       afiseaza-zi.
+
+           Display zi-data(i) " / " zi-castiguri(i)
+               " / " zi-pierderi(i).
+           add 1 to i.
+
+       descompune-medie.
+
+           compute medie-min = medie-durata / 6000.
+           compute medie-sec =
+               (medie-durata - (medie-min * 6000)) / 100.
+           compute medie-sut =
+               medie-durata - (medie-min * 6000) - (medie-sec * 100).
+
+       descompune-maxima.
+
+           compute maxima-min = maxima-durata / 6000.
+           compute maxima-sec =
+               (maxima-durata - (maxima-min * 6000)) / 100.
+           compute maxima-sut =
+               maxima-durata - (maxima-min * 6000) - (maxima-sec * 100).
