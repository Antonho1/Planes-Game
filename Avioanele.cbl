@@ -2,13 +2,100 @@
 000002 PROGRAM-ID. Avioanele.
 000003 ENVIRONMENT DIVISION.
 000004 CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAMELOG-FILE ASSIGN TO "GAMELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAMELOG-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT MOVES-FILE ASSIGN TO "MOVES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MOVES-STATUS.
+           SELECT REPLAY-FILE ASSIGN TO "REPLAY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPLAY-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
 000005 DATA DIVISION.
+       FILE SECTION.
+       FD  GAMELOG-FILE.
+       01  GAMELOG-RECORD pic x(80).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKP-MATRIX    pic x(882).
+           05 CKP-MATRIX2   pic x(882).
+           05 CKP-NUMARMEU  pic 99.
+           05 CKP-NUMARMADV pic 99.
+           05 CKP-TURA      pic 9.
+           05 CKP-MARIME    pic 99.
+           05 CKP-AVIOANE   pic x(30).
+           05 CKP-NUMAVIOANE pic 9.
+           05 CKP-MVSEQ     pic 9(4).
+           05 CKP-MODSCHIMB pic x.
+       FD  MOVES-FILE.
+       01  MOVES-RECORD.
+           05 MV-TIP      pic x.
+           05 MV-SEQ-REC  pic 9(4).
+           05 MV-COORD    pic xxx.
+           05 MV-REZ      pic x.
+           05 MV-AUTOR    pic x.
+           05 MV-DIR      pic 9.
+           05 MV-SHAPE    pic 9.
+           05 filler      pic x(8).
+       FD  REPLAY-FILE.
+       01  REPLAY-RECORD.
+           05 RP-AUTOR    pic x.
+           05 filler      pic x.
+           05 RP-COORD    pic xxx.
+           05 filler      pic x.
+           05 RP-REZ      pic x.
+           05 filler      pic x.
+           05 RP-DIR      pic 9.
+           05 filler      pic x.
+           05 RP-SHAPE    pic 9.
+           05 filler      pic x.
+           05 RP-MARIME   pic 99.
+           05 filler      pic x(6).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD pic x(80).
        Working-Storage Section.
-       01  timpinceput pic x(6).
-       01  timpsfarsit pic x(6).
-       01  tmpp pic x(6).
-       01  timpinceput-nr pic 9(6).
-       01  timpsfarsit-nr pic 9(6).
+       01  gamelog-status pic xx value "00".
+       01  rezultat-joc pic x value "P".
+       01  checkpoint-status pic xx value "00".
+       01  exista-checkpoint pic 9 value 0.
+       01  raspuns-resume pic x.
+       01  moves-status pic xx value "00".
+       01  replay-status pic xx value "00".
+       01  audit-status pic xx value "00".
+       01  checkpoint-hold.
+           05 CKH-MATRIX    pic x(882).
+           05 CKH-MATRIX2   pic x(882).
+           05 CKH-NUMARMEU  pic 99.
+           05 CKH-NUMARMADV pic 99.
+           05 CKH-TURA      pic 9.
+           05 CKH-MARIME    pic 99.
+           05 CKH-AVIOANE   pic x(30).
+           05 CKH-NUMAVIOANE pic 9.
+           05 CKH-MVSEQ     pic 9(4).
+           05 CKH-MODSCHIMB pic x.
+       01  timpinceput.
+           05 ti-min pic 99.
+           05 ti-sec pic 99.
+           05 ti-sut pic 99.
+       01  timpsfarsit.
+           05 tf-min pic 99.
+           05 tf-sec pic 99.
+           05 tf-sut pic 99.
+       01  tmpp.
+           05 tm-min pic 99.
+           05 tm-sec pic 99.
+           05 tm-sut pic 99.
+       01  elapsed-bor pic 9.
+       01  elapsed-sec-tmp pic s99.
+       01  elapsed-min-tmp pic s99.
        
        01  impartire pic 9(10).
        01  xc-fake pic x.
@@ -25,10 +112,13 @@
        01  xc pic x.
        01  yc pic xx.
        01  xc-nr pic 99.
-       01  alf pic x(11) value " ABCDEFGHIJ".
-       01  alf2 pic x(22) value " A0B0C0D0E0F0G0H0I0J0".
-       01  numere pic x(11) value " 12345678910".
-       01  numere2 pic x(22) value " 01020304050607080910".
+       01  lovbun pic 9 value 0.
+       01  glit pic 9 value 0.
+       01  alf pic x(21) value " ABCDEFGHIJKLMNOPQRST".
+       01  nr-coloana pic 99.
+       01  nr-coloana-ed pic Z9.
+       01  marime-tabla pic 99 value 10.
+       01  marime-ok pic 9 value 0.
        01  aux pic 99.
        01  i pic 99 value 1.
        01  j pic 99 value 1.
@@ -36,23 +126,73 @@
        01  lungime-col pic 99.
        01  c pic 9 value 0.
        01  Matrix.
-         02 Row occurs 11 times.
-           03 Coll occurs 11 times pic xx.
-           
+         02 Row occurs 21 times.
+           03 Coll occurs 21 times pic xx value spaces.
+
        01  Matrix2.
-         02 Row2 occurs 11 times.
-           03 Coll2 occurs 11 times pic xx.
+         02 Row2 occurs 21 times.
+           03 Coll2 occurs 21 times pic xx value spaces.
        
        01  Avion
          02  cap PIC xxx value "B3".
          02  dir PIC 9 value 2.
          02  ebun pic 9 value 0.
-         
-       01  A1 pic xxxxx.
-       01  A2 pic xxxxx.
-       01  A3 pic xxxxx.
-       
-       
+
+       01  NUM-AVIOANE pic 9 value 3.
+       01  NUM-AVIOANE-OK pic 9 value 0.
+       01  dir-mort-ok pic 9 value 0.
+       01  shape-mort-ok pic 9 value 0.
+       01  AVIOANE-TABLE.
+         02  AVION-REC occurs 5 times.
+           03 AV-DIR   pic 9.
+           03 AV-I     pic 99.
+           03 AV-J     pic 99.
+           03 AV-SHAPE pic 9.
+
+       01  SHAPE-TABLE.
+         02  SHAPE-DEF occurs 3 times.
+           03 SDEF-CELLS pic 99.
+           03 SDEF-OFFSET occurs 10 times.
+             04 SDEF-DI pic s9.
+             04 SDEF-DJ pic s9.
+
+       01  av-idx pic 9 value 1.
+       01  k pic 99 value 1.
+       01  av-shape-cur pic 9 value 1.
+       01  total-cells-asteptate pic 999 value 0.
+       01  hi pic 99.
+       01  hj pic 99.
+       01  bdi pic s9.
+       01  bdj pic s9.
+       01  rdi pic s9.
+       01  rdj pic s9.
+       01  ci pic s99.
+       01  cj pic s99.
+       01  idxf pic 99.
+       01  simb pic x.
+
+       01  mod-schimb pic x value "L".
+       01  mod-schimb-ch pic 9.
+       01  mv-seq pic 9(4) value 0.
+       01  mv-seq-max pic 9(4) value 0.
+       01  lovbun2 pic 9 value 0.
+       01  game-marker-ok pic 9 value 0.
+       01  ultima-lovitura pic xxx.
+       01  rezultat-tura pic x.
+       01  rep-autor pic x.
+       01  rep-coord pic xxx.
+       01  rep-rez pic x.
+       01  rep-dir pic 9.
+       01  rep-shape pic 9.
+       01  rep-marime pic 99.
+       01  replay-marime-salvata pic 99.
+       01  replay-lungime-row-salvata pic 99.
+       01  replay-lungime-col-salvata pic 99.
+       01  audit-eticheta pic x(4).
+       01  mv-seq-next pic 9(4).
+       01  replay-save-matrix pic x(882).
+       01  replay-save-matrix2 pic x(882).
+
        01  rando pic 9(9).
        01  rrr pic 99.
        01  dat pic x(22).
@@ -69,166 +209,776 @@
        
        
 000006 PROCEDURE DIVISION.
-           
-           perform main.
-           
+
+           perform porneste.
+
            STOP RUN.
-            
+
+       porneste.
+
+           perform init-shapes.
+
+           perform verifica-checkpoint.
+
+           if exista-checkpoint = 1 then;
+           Display"Am gasit un joc neterminat. Continui? (D/N)";
+           Accept raspuns-resume FROM CONSOLE;
+           move FUNCTION UPPER-CASE(raspuns-resume) to raspuns-resume;
+             if raspuns-resume = "D" then;
+             perform reia-joc;
+             else
+             perform main;
+             end-if;
+           else
+           perform main;
+           end-if.
+
+       verifica-checkpoint.
+
+           move 0 to exista-checkpoint.
+
+           open input checkpoint-file.
+
+           if checkpoint-status = "00" then;
+           read checkpoint-file
+               at end move 0 to exista-checkpoint
+               not at end perform salveaza-checkpoint-citit
+           end-read;
+           close checkpoint-file;
+           end-if.
+
+       salveaza-checkpoint-citit.
+
+           move 1 to exista-checkpoint.
+           move CKP-MATRIX to CKH-MATRIX.
+           move CKP-MATRIX2 to CKH-MATRIX2.
+           move CKP-NUMARMEU to CKH-NUMARMEU.
+           move CKP-NUMARMADV to CKH-NUMARMADV.
+           move CKP-TURA to CKH-TURA.
+           move CKP-MARIME to CKH-MARIME.
+           move CKP-AVIOANE to CKH-AVIOANE.
+           move CKP-NUMAVIOANE to CKH-NUMAVIOANE.
+           move CKP-MVSEQ to CKH-MVSEQ.
+           move CKP-MODSCHIMB to CKH-MODSCHIMB.
+
+       reia-joc.
+
+           move CKH-MARIME to marime-tabla.
+           perform lungime.
+
+           move CKH-MATRIX to Matrix.
+           move CKH-MATRIX2 to Matrix2.
+           move CKH-NUMARMEU to numarmeu.
+           move CKH-NUMARMADV to numarmadv.
+           move CKH-TURA to tura.
+           move CKH-AVIOANE to AVIOANE-TABLE.
+           move CKH-NUMAVIOANE to NUM-AVIOANE.
+           move CKH-MVSEQ to mv-seq.
+           move CKH-MODSCHIMB to mod-schimb.
+           perform calculeazacelule.
+
+           if mod-schimb = "F" then;
+           perform resincronizeaza-mv-seq;
+           move 1 to game-marker-ok;
+           end-if.
+
+           Display "Reluam jocul salvat...".
+           perform graficshow.
+           perform timpstart.
+           perform continua-joc.
+
+       continua-joc.
+
+           if tura = 1 then;
+           move 2 to tura;
+           perform adversarloveste;
+           else
+           move 1 to tura;
+           perform eulovesc;
+           end-if.
+
+       resincronizeaza-mv-seq.
+
+           move 0 to mv-seq-max.
+
+           open input moves-file.
+           if moves-status = "00" then;
+           move "00" to moves-status;
+           perform citeste-mv-seq-max until moves-status = "10";
+           close moves-file;
+           end-if.
+
+           if mv-seq-max > mv-seq then;
+           move mv-seq-max to mv-seq;
+           end-if.
+
+       citeste-mv-seq-max.
+
+           read moves-file
+               at end move "10" to moves-status
+               not at end perform actualizeaza-mv-seq-max
+           end-read.
+
+       actualizeaza-mv-seq-max.
+
+           if MV-SEQ-REC > mv-seq-max then;
+           move MV-SEQ-REC to mv-seq-max;
+           end-if.
+
+       scrie-checkpoint.
+
+           move Matrix to CKP-MATRIX.
+           move Matrix2 to CKP-MATRIX2.
+           move numarmeu to CKP-NUMARMEU.
+           move numarmadv to CKP-NUMARMADV.
+           move tura to CKP-TURA.
+           move marime-tabla to CKP-MARIME.
+           move AVIOANE-TABLE to CKP-AVIOANE.
+           move NUM-AVIOANE to CKP-NUMAVIOANE.
+           move mv-seq to CKP-MVSEQ.
+           move mod-schimb to CKP-MODSCHIMB.
+
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+
+       sterge-checkpoint.
+
+           open output checkpoint-file.
+           close checkpoint-file.
+
            
            
        main.
-      
+
            perform ijinitiere.
-      
+
+           perform alegemarime.
+
            perform lungime.
-          
-           perform resetgrafic until ok=30.
-           
+
+           perform alegeaviuane.
+
+           perform calculeazacelule.
+
+           perform alegemodschimb.
+
+           perform resetgrafic until ok=total-cells-asteptate.
+
            perform main2.
-           
-           
+
+       alegemarime.
+
+           Display"Ce marime sa aiba tabla de joc? (10-20)".
+           move 0 to marime-ok.
+           perform valideazamarime until marime-ok=1.
+
+       alegeaviuane.
+
+           Display"Cate avioane sa aiba fiecare flota? (3-5)".
+           move 0 to NUM-AVIOANE-OK.
+           perform valideazaaviuane until NUM-AVIOANE-OK=1.
+
+       valideazaaviuane.
+
+           Accept NUM-AVIOANE FROM CONSOLE.
+
+           move 1 to NUM-AVIOANE-OK.
+
+           if NUM-AVIOANE < 3 or NUM-AVIOANE > 5 then;
+           move 0 to NUM-AVIOANE-OK;
+           Display"Numar invalid. Alege un numar intre 3 si 5.";
+           end-if.
+
+       valideazadirmort.
+
+           Accept dir-mort FROM CONSOLE.
+
+           move 1 to dir-mort-ok.
+
+           if dir-mort < 1 or dir-mort > 4 then;
+           move 0 to dir-mort-ok;
+           Display"Directie invalida. Alege un numar intre 1 si 4.";
+           end-if.
+
+       valideazashapemort.
+
+           Accept av-shape-cur FROM CONSOLE.
+
+           move 1 to shape-mort-ok.
+
+           if av-shape-cur < 1 or av-shape-cur > 3 then;
+           move 0 to shape-mort-ok;
+           Display"Forma invalida. Alege un numar intre 1 si 3.";
+           end-if.
+
+       calculeazacelule.
+
+           move 0 to total-cells-asteptate.
+           move 1 to av-idx.
+           perform adunacelule until av-idx > NUM-AVIOANE.
+
+       adunacelule.
+
+           perform determina-forma.
+           add SDEF-CELLS(av-shape-cur) to total-cells-asteptate.
+           add 1 to av-idx.
+
+       determina-forma.
+
+           evaluate true
+             when av-idx <= 3 move 1 to av-shape-cur
+             when av-idx = 4  move 2 to av-shape-cur
+             when other       move 3 to av-shape-cur
+           end-evaluate.
+
+       alegemodschimb.
+
+           Display"Cum comunicati loviturile cu adversarul?".
+           Display"1-Verbal, 2-Fisier partajat (MOVES.DAT)".
+           Accept mod-schimb-ch FROM CONSOLE.
+
+           if mod-schimb-ch = 2 then;
+           move "F" to mod-schimb;
+           else
+           move "L" to mod-schimb;
+           end-if.
+
        main2.
-       
+
            perform graficshow.
-           
+
            Display "R - Pune-le in alte pozitii".
            Display "S - Start"
-           
+           Display "V - Vezi replay-ul ultimului meci"
+
            perform ijinitiere.
            move 0 to ok.
            perform raspunsuri until ok>=1
-           
-           if ok=1 then
-           perform main;
-           else
-           perform staart;
-           end-if.
-     
-           
+
+           evaluate ok
+             when 1 perform main
+             when 2 perform staart
+             when 3
+               perform vezireplay
+               perform main2
+           end-evaluate.
+
+
        staart.
            perform timpstart.
+           move 0 to mv-seq.
            Display"Cine incepe? 1-Eu, 2-Adversarul.".
            Accept tura FROM CONSOLE.
-           
+
+           if tura = 1 then;
+           perform sterge-moves-fisier;
+           perform sterge-replay-fisier;
+             if mod-schimb = "F" then;
+             perform scrie-marcaj-start-fisier;
+             end-if;
+           move 1 to game-marker-ok;
+           end-if.
+
            if tura = 1 then;
            perform eulovesc;
            end-if.
-           
+
            if tura = 2 then;
            perform adversarloveste;
-           else 
+           else
            Display "Nu e o optiune valida. Mai incearca o data.";
            Display" ";
            perform staart;
            end-if.
-           
+
+       sterge-moves-fisier.
+
+           open output moves-file.
+           close moves-file.
+
+       sterge-replay-fisier.
+
+           open output replay-file.
+           close replay-file.
+
+       scrie-marcaj-start-fisier.
+
+           move spaces to MOVES-RECORD.
+           move "G" to MV-TIP.
+           move 0 to MV-SEQ-REC.
+
+           open extend moves-file.
+           if moves-status = "35" then;
+           open output moves-file;
+           end-if.
+           write moves-record.
+           close moves-file.
+
        eulovesc.
-       
+
            Display"Unde vrei sa lovesti? Exemplu: A8".
-           Accept lovitura FROM CONSOLE.
-           move FUNCTION UPPER-CASE(lovitura) to lovitura.
+           move 0 to lovbun.
+           perform valideazalovitura until lovbun=1.
            perform ijinitiere.
-           
+
+           move lovitura to ultima-lovitura.
            move lovitura(1:1) to xc.
        		 move lovitura(2:2) to yc.
-           
-           perform forconversie until i>=12.
-           
+
+           perform forconversie until i>=lungime-row.
+
            move FUNCTION NUMVAL(xc-nr) to i.
            move FUNCTION NUMVAL(yc) to j.
            add 1 to j.
-           
-           perform spuneadv until lovitura ="l"or"m"or"n"or"N"OR"L"OR"M".
-           
-           if lovitura = "N" or "n" then; 
+
+           add 1 to mv-seq.
+
+           if mod-schimb = "F" then;
+           perform scrie-mutare-fisier;
+           move 0 to lovbun2;
+           perform asteapta-rezultat-fisier until lovbun2=1;
+           else
+           perform spuneadv until lovitura ="l"or"m"or"n"
+               or "N"OR"L"OR"M";
+           move FUNCTION UPPER-CASE(lovitura) to lovitura;
+           end-if.
+
+           if lovitura = "N" then;
            move "*" to Coll2(i,j);
            end-if.
-           
-           if lovitura = "L" or "l" then;
+
+           if lovitura = "L" then;
            move "x" to Coll2(i,j);
            end-if.
-           
-           if lovitura = "M" or "m" then;
+
+           if lovitura = "M" then;
+           if mod-schimb not = "F" then;
            Display"Si directie este?(1-jos, 2-stanga, 3-sus,4-dreapta)";
-           Accept dir-mort FROM CONSOLE;
-           perform addavionmort-adv;
+           move 0 to dir-mort-ok;
+           perform valideazadirmort until dir-mort-ok=1;
+           Display"Si forma avionului este?(1-clasic,2-sageata,"
+               "3-chevron)";
+           move 0 to shape-mort-ok;
+           perform valideazashapemort until shape-mort-ok=1;
+           end-if;
+           perform plaseaza-avion-adv-mort;
            end-if.
-           
-           
+
+           move "E" to rep-autor.
+           move ultima-lovitura to rep-coord.
+           move lovitura(1:1) to rep-rez.
+           move marime-tabla to rep-marime.
+           move 0 to rep-dir.
+           move 0 to rep-shape.
+           if lovitura = "M" then;
+           move dir-mort to rep-dir;
+           move av-shape-cur to rep-shape;
+           end-if;
+           perform scrie-replay.
+
            perform cineacastigat.
-       
+
        spuneadv.
-           
+
            Display"Ce a spus adversarul?(N-Nimic, L-Lovit, M-Mort)".
            Accept lovitura FROM CONSOLE.
-       
+
+       scrie-mutare-fisier.
+
+           move spaces to MOVES-RECORD.
+           move "S" to MV-TIP.
+           move mv-seq to MV-SEQ-REC.
+           move ultima-lovitura to MV-COORD.
+           move space to MV-REZ.
+           move "E" to MV-AUTOR.
+
+           open extend moves-file.
+           if moves-status = "35" then;
+           open output moves-file;
+           end-if.
+           write moves-record.
+           close moves-file.
+
+       asteapta-rezultat-fisier.
+
+           open input moves-file.
+           if moves-status = "35" then;
+           Display"Fisierul de mutari nu exista inca. Apasa ENTER.";
+           Accept xc-fake FROM CONSOLE;
+           else
+           move "00" to moves-status;
+           perform citeste-rezultat-fisier
+               until moves-status = "10" or lovbun2 = 1;
+           close moves-file;
+           if lovbun2 = 0 then;
+           Display"Adversarul nu a raspuns inca. Apasa ENTER.";
+           Accept xc-fake FROM CONSOLE;
+           end-if;
+           end-if.
+
+       citeste-rezultat-fisier.
+
+           read moves-file
+               at end move "10" to moves-status
+               not at end perform verifica-rezultat-fisier
+           end-read.
+
+       verifica-rezultat-fisier.
+
+           if MV-TIP = "R" and MV-SEQ-REC = mv-seq then;
+           move spaces to lovitura;
+           move MV-REZ to lovitura(1:1);
+           if MV-REZ = "M" then;
+           move MV-DIR to dir-mort;
+           move MV-SHAPE to av-shape-cur;
+           end-if;
+           move 1 to lovbun2;
+           end-if.
+
        adversarloveste.
-       
-           Display"Unde a lovit adversarul? Exemplu: A8".
-           Accept lovitura FROM CONSOLE.
-           move FUNCTION UPPER-CASE(lovitura) to lovitura.
+
+           if mod-schimb = "F" then;
+           if game-marker-ok = 0 then;
+           perform asteapta-marcaj-start until game-marker-ok = 1;
+           end-if;
+           move 0 to lovbun2;
+           perform asteapta-lovitura-fisier until lovbun2=1;
+           Display"Adversarul a lovit (din fisier): " lovitura;
+           else
+           Display"Unde a lovit adversarul? Exemplu: A8";
+           move 0 to lovbun;
+           perform valideazalovitura until lovbun=1;
+           add 1 to mv-seq;
+           end-if.
            Display" ".
            Display" ".
            perform ijinitiere.
-           
+
            move lovitura(1:1) to xc.
        		 move lovitura(2:2) to yc.
-           
-           perform forconversie until i>=12.
-           
+
+           perform forconversie until i>=lungime-row.
+
            move FUNCTION NUMVAL(xc-nr) to i.
            move FUNCTION NUMVAL(yc) to j.
            add 1 to j.
-           
+
+           move "N" to rezultat-tura.
+
            if Coll(i,j) = " " or "*" then;
+           if mod-schimb not = "F" then;
            Display"Spune-i adversarului: NIMIC";
+           end-if;
            move "*" to Coll(i,j);
+           move "N" to rezultat-tura;
            end-if.
-           
+
            if Coll(i,j) = "^" or ">" or "v" or "<" or "x" then;
+           if mod-schimb not = "F" then;
            Display"Spune-i adversarului: LOVIT";
+           end-if;
            move "x" to Coll(i,j);
+           move "L" to rezultat-tura;
            end-if.
-           
+
            if Coll(i,j) = "O" then;
-             
-             if A1(2:2) =  i and A1(4:2) = j then;
-             move A1(1:1) to c;
-             Display"Spune-i adversarului: MORT si directia este " c;
-             end-if;
-             if A2(2:2) =  i and A2(4:2) = j then;
-             move A2(1:1) to c;
-             Display"Spune-i adversarului: MORT si directia este " c;
-             end-if;
-             if A3(2:2) =  i and A3(4:2) = j then;
-             move A3(1:1) to c;
-             Display"Spune-i adversarului: MORT si directia este " c;
-             end-if;
-             perform addavionmort-eu;
+           perform gaseste-avion-lovit;
+           perform plaseaza-avion-eu-mort;
+           move "M" to rezultat-tura;
            end-if.
-           
+
+           if mod-schimb = "F" then;
+           perform scrie-rezultat-fisier;
+           end-if.
+
+           move "A" to rep-autor.
+           move lovitura to rep-coord.
+           move rezultat-tura to rep-rez.
+           move marime-tabla to rep-marime.
+           move 0 to rep-dir.
+           move 0 to rep-shape.
+           if rezultat-tura = "M" then;
+           move dir-mort to rep-dir;
+           move av-shape-cur to rep-shape;
+           end-if;
+           perform scrie-replay.
+
            perform cineacastigat.
-           
+
+       asteapta-marcaj-start.
+
+           open input moves-file.
+           if moves-status = "35" then;
+           Display"Asteptam ca adversarul sa porneasca meciul."
+               " Apasa ENTER.";
+           Accept xc-fake FROM CONSOLE;
+           else
+           move "00" to moves-status;
+           perform citeste-marcaj-start
+               until moves-status = "10" or game-marker-ok = 1;
+           close moves-file;
+           if game-marker-ok = 0 then;
+           Display"Asteptam ca adversarul sa porneasca meciul."
+               " Apasa ENTER.";
+           Accept xc-fake FROM CONSOLE;
+           end-if;
+           end-if.
+
+       citeste-marcaj-start.
+
+           read moves-file
+               at end move "10" to moves-status
+               not at end perform verifica-marcaj-start
+           end-read.
+
+       verifica-marcaj-start.
+
+           if MV-TIP = "G" then;
+           move 1 to game-marker-ok;
+           end-if.
+
+       asteapta-lovitura-fisier.
+
+           open input moves-file.
+           if moves-status = "35" then;
+           Display"Fisierul de mutari nu exista inca. Apasa ENTER.";
+           Accept xc-fake FROM CONSOLE;
+           else
+           move "00" to moves-status;
+           perform citeste-lovitura-fisier
+               until moves-status = "10" or lovbun2 = 1;
+           close moves-file;
+           if lovbun2 = 0 then;
+           Display"Adversarul nu a lovit inca. Apasa ENTER.";
+           Accept xc-fake FROM CONSOLE;
+           end-if;
+           end-if.
+
+       citeste-lovitura-fisier.
+
+           read moves-file
+               at end move "10" to moves-status
+               not at end perform verifica-lovitura-fisier
+           end-read.
+
+       verifica-lovitura-fisier.
+
+           compute mv-seq-next = mv-seq + 1.
+           if MV-TIP = "S" and MV-SEQ-REC = mv-seq-next then;
+           move MV-COORD to lovitura;
+           add 1 to mv-seq;
+           move 1 to lovbun2;
+           end-if.
+
+       scrie-rezultat-fisier.
+
+           move spaces to MOVES-RECORD.
+           move "R" to MV-TIP.
+           move mv-seq to MV-SEQ-REC.
+           move lovitura to MV-COORD.
+           move rezultat-tura to MV-REZ.
+           move "A" to MV-AUTOR.
+
+           if rezultat-tura = "M" then;
+           move c to MV-DIR;
+           move av-shape-cur to MV-SHAPE;
+           else
+           move 0 to MV-DIR;
+           move 0 to MV-SHAPE;
+           end-if.
+
+           open extend moves-file.
+           if moves-status = "35" then;
+           open output moves-file;
+           end-if.
+           write moves-record.
+           close moves-file.
+
+       gaseste-avion-lovit.
+
+           move 1 to k.
+           perform verifica-avion-lovit until k > NUM-AVIOANE.
+
+       verifica-avion-lovit.
+
+           if AV-I(k) = i and AV-J(k) = j then;
+           move AV-DIR(k) to c;
+           move AV-SHAPE(k) to av-shape-cur;
+           if mod-schimb not = "F" then;
+           Display"Spune-i adversarului: MORT, directia " c
+               " si forma " av-shape-cur;
+           end-if;
+           end-if.
+           add 1 to k.
+
+       scrie-replay.
+
+           move spaces to REPLAY-RECORD.
+           move rep-autor to RP-AUTOR.
+           move rep-coord to RP-COORD.
+           move rep-rez to RP-REZ.
+           move rep-dir to RP-DIR.
+           move rep-shape to RP-SHAPE.
+           move rep-marime to RP-MARIME.
+
+           open extend replay-file.
+           if replay-status = "35" then;
+           open output replay-file;
+           end-if.
+           write replay-record.
+           close replay-file.
+
+       vezireplay.
+
+           perform salveaza-matrice-curenta.
+           move marime-tabla to replay-marime-salvata.
+           move lungime-row to replay-lungime-row-salvata.
+           move lungime-col to replay-lungime-col-salvata.
+
+           open input replay-file.
+           if replay-status = "35" then;
+           Display"Nu exista inca niciun meci de revazut.";
+           else
+           move "00" to replay-status;
+           read replay-file
+               at end move "10" to replay-status
+           end-read;
+
+           if replay-status not = "10" then;
+           move RP-MARIME to marime-tabla;
+           perform lungime;
+
+           perform ijinitiere;
+           perform foriaddspatii until i>= lungime-row;
+           perform ijinitiere;
+           perform foriaddlitere until i>= lungime-row;
+           perform ijinitiere;
+           perform foriaddnr until i>= lungime-row;
+
+           perform aplica-pas-replay;
+           perform citeste-replay until replay-status = "10";
+           end-if;
+
+           close replay-file;
+           end-if.
+
+           move replay-marime-salvata to marime-tabla.
+           move replay-lungime-row-salvata to lungime-row.
+           move replay-lungime-col-salvata to lungime-col.
+
+           perform restaureaza-matrice-curenta.
+
+       salveaza-matrice-curenta.
+
+           move Matrix to replay-save-matrix.
+           move Matrix2 to replay-save-matrix2.
+
+       restaureaza-matrice-curenta.
+
+           move replay-save-matrix to Matrix.
+           move replay-save-matrix2 to Matrix2.
+
+       citeste-replay.
+
+           read replay-file
+               at end move "10" to replay-status
+               not at end perform aplica-pas-replay
+           end-read.
+
+       aplica-pas-replay.
+
+           move RP-COORD(1:1) to xc.
+           move RP-COORD(2:2) to yc.
+
+           perform ijinitiere.
+           perform forconversie until i>=lungime-row.
+
+           move FUNCTION NUMVAL(xc-nr) to i.
+           move FUNCTION NUMVAL(yc) to j.
+           add 1 to j.
+
+           if RP-REZ = "M" then;
+           perform deseneaza-avion-mort-replay;
+           else
+           evaluate RP-REZ
+             when "N" move "*" to simb
+             when "L" move "x" to simb
+             when other move "?" to simb
+           end-evaluate;
+           if RP-AUTOR = "E" then;
+           move simb to Coll2(i,j);
+           else
+           move simb to Coll(i,j);
+           end-if;
+           end-if.
+
+           perform graficshow.
+           Display"Pasul de mai sus. Apasa ENTER pentru urmatorul pas.".
+           Accept xc-fake FROM CONSOLE.
+
+       deseneaza-avion-mort-replay.
+
+           move RP-DIR to dir.
+           move RP-SHAPE to av-shape-cur.
+           move i to hi.
+           move j to hj.
+
+           move 1 to k.
+           perform deseneaza-o-celula-mort-replay
+               until k > SDEF-CELLS(av-shape-cur).
+
+       deseneaza-o-celula-mort-replay.
+
+           move SDEF-DI(av-shape-cur,k) to bdi.
+           move SDEF-DJ(av-shape-cur,k) to bdj.
+           perform roteste.
+
+           compute i = hi + rdi.
+           compute j = hj + rdj.
+
+           if k = 1 then;
+           perform simbol-dupa-directie;
+           else
+           move "x" to simb;
+           end-if.
+
+           if RP-AUTOR = "E" then;
+           move simb to Coll2(i,j);
+           else
+           move simb to Coll(i,j);
+           end-if.
+
+           add 1 to k.
+
        cineacastigat.
-       
+
            perform ijinitiere.
            Display" ".
-           
-           perform graficshow. 
-           
-           if numarmeu=3 then;
+
+           perform graficshow.
+
+           perform scrie-checkpoint.
+
+           if numarmeu=NUM-AVIOANE then;
            Display "Ai pierdut";
+           move "P" to rezultat-joc;
            perform timpend;
            perform calculeazatimp;
+           perform scrie-gamelog;
+           perform sterge-checkpoint;
            Stop Run;
            end-if.
-           if numarmadv=3 then;
+           if numarmadv=NUM-AVIOANE then;
            Display "Ai castigat";
+           move "C" to rezultat-joc;
            perform timpend;
            perform calculeazatimp;
+           perform scrie-gamelog;
+           perform sterge-checkpoint;
            Stop Run;
            end-if.
-           
+
            if tura = 1 then;
            move 2 to tura;
            perform adversarloveste;
@@ -236,7 +986,7 @@
            move 1 to tura;
            perform eulovesc;
            end-if.
-           
+
        raspunsuri.
             
            ACCEPT raspuns FROM CONSOLE.
@@ -247,42 +997,48 @@
              if raspuns = "s" or "S" then;
              move 2 to ok;
              else
-             move 0 to ok;
-             Display " Nu e o optiune valida";
+               if raspuns = "v" or "V" then;
+               move 3 to ok;
+               else
+               move 0 to ok;
+               Display " Nu e o optiune valida";
+               end-if;
              end-if;
            end-if.
            
        resetgrafic.
-       
+
            Display " ".
-           DISPLAY "Adauga cele 3 avioane:".
+           DISPLAY "Adauga cele " NUM-AVIOANE " avioane:".
            Display " ".
            move 0 to ok.
-           
+
            perform ijinitiere.
-           
+
            perform foriaddspatii until i>= lungime-row.
-       
+
            perform ijinitiere.
-           
+
            perform foriaddlitere until i>= lungime-row.
-          
+
            perform ijinitiere.
-           
+
            perform foriaddnr until i>= lungime-row.
-           
+
            perform ijinitiere.
-           
+
            perform forishow until i>= lungime-row.
            DISPLAY "----------------------".
            Display " ".
-           
+
            Display" Asa arata un avion cu directia 1:".
            Display"              O".
            Display"          ^ ^ ^ ^ ^".
            Display"              ^".
            Display"            ^ ^ ^".
-           
+           Display" Avioanele nr. 4 si 5 (daca exista)"
+               " au forme mai mici.".
+
            Display" Vrei sa le pui tu? Apasa 1"
            Display" Vrei sa le pui random? Apasa 2"
            ACCEPT ren FROM CONSOLE.
@@ -292,716 +1048,522 @@
            Display"iti generam cele mai bune avioane...";
            perform adaugrandom;
            end-if.
-           
+
            move 2 to i.
-           
+
            perform forinravioane until i>=lungime-row.
-           if ok <30 then;
+           if ok < total-cells-asteptate then;
            Display "Nu ai pus bine avioanele, mai incearca o data:"
            end-if.
-           
+
        verificokrandom.
-           
+
            move 2 to i.
-           
+
            perform forinravioane until i>=lungime-row.
-           if ok <30 then;
+           if ok < total-cells-asteptate then;
             move 0 to ok;
-           
+
            perform ijinitiere;
-           
+
            perform foriaddspatii until i>= lungime-row;
-       
+
            perform ijinitiere;
-           
+
            perform foriaddlitere until i>= lungime-row;
-          
+
            perform ijinitiere;
-           
+
            perform foriaddnr until i>= lungime-row;
-           
+
            perform ijinitiere;
            perform adaugrandom;
-            
+
            else
            perform main2;
-            
+
            end-if.
-           
+
        adaugeu.
-       
-           perform ijinitiere.
-           move 0 to ebun.
-           
-           perform verificavionu until ebun=1.
-           
-           move dir to A1(1:1).
-           move qwe to A1(2:2).
-           move rty to A1(4:2).
-           
-           perform ijinitiere.
-           move 0 to ebun.
-           
-           perform verificavionu until ebun=1.
-           
-           move dir to A2(1:1).
-           move qwe to A2(2:2).
-           move rty to A2(4:2).
-           
+
+           move 1 to av-idx.
+           perform adaugeu-una until av-idx > NUM-AVIOANE.
+
+       adaugeu-una.
+
+           perform determina-forma.
            perform ijinitiere.
            move 0 to ebun.
-           
+
            perform verificavionu until ebun=1.
-           
-           move dir to A3(1:1).
-           move qwe to A3(2:2).
-           move rty to A3(4:2).    
-           
+
+           move dir to AV-DIR(av-idx).
+           move qwe to AV-I(av-idx).
+           move rty to AV-J(av-idx).
+           move av-shape-cur to AV-SHAPE(av-idx).
+
+           add 1 to av-idx.
+
        adaugrandom.
-       
-           perform ijinitiere.
-           move 0 to ebun.
-           
-           perform verificavionurandom until ebun=1.
-           
-           move dir to A1(1:1).
-           move qwe to A1(2:2).
-           move rty to A1(4:2).
-           
-           perform ijinitiere.
-           move 0 to ebun.
-           
-           perform verificavionurandom until ebun=1.
-           
-           move dir to A2(1:1).
-           move qwe to A2(2:2).
-           move rty to A2(4:2).
-           
+
+           move 1 to av-idx.
+           perform adaugrandom-una until av-idx > NUM-AVIOANE.
+
+           perform verificokrandom.
+
+       adaugrandom-una.
+
+           perform determina-forma.
            perform ijinitiere.
            move 0 to ebun.
-           
+
            perform verificavionurandom until ebun=1.
-           
-           move dir to A3(1:1).
-           move qwe to A3(2:2).
-           move rty to A3(4:2). 
-           
-           perform verificokrandom.
-           
-       
 
-       
+           move dir to AV-DIR(av-idx).
+           move qwe to AV-I(av-idx).
+           move rty to AV-J(av-idx).
+           move av-shape-cur to AV-SHAPE(av-idx).
+
+           add 1 to av-idx.
+
+
+       init-shapes.
+
+           move 10 to SDEF-CELLS(1).
+           move 0 to SDEF-DI(1,1).  move 0 to SDEF-DJ(1,1).
+           move 1 to SDEF-DI(1,2).  move 0 to SDEF-DJ(1,2).
+           move 2 to SDEF-DI(1,3).  move 0 to SDEF-DJ(1,3).
+           move 3 to SDEF-DI(1,4).  move 0 to SDEF-DJ(1,4).
+           move 1 to SDEF-DI(1,5).  move 2 to SDEF-DJ(1,5).
+           move 1 to SDEF-DI(1,6).  move 1 to SDEF-DJ(1,6).
+           move 1 to SDEF-DI(1,7).  move -1 to SDEF-DJ(1,7).
+           move 1 to SDEF-DI(1,8).  move -2 to SDEF-DJ(1,8).
+           move 3 to SDEF-DI(1,9).  move -1 to SDEF-DJ(1,9).
+           move 3 to SDEF-DI(1,10). move 1 to SDEF-DJ(1,10).
+
+           move 5 to SDEF-CELLS(2).
+           move 0 to SDEF-DI(2,1). move 0 to SDEF-DJ(2,1).
+           move 1 to SDEF-DI(2,2). move 0 to SDEF-DJ(2,2).
+           move 1 to SDEF-DI(2,3). move 1 to SDEF-DJ(2,3).
+           move 1 to SDEF-DI(2,4). move -1 to SDEF-DJ(2,4).
+           move 2 to SDEF-DI(2,5). move 0 to SDEF-DJ(2,5).
+
+           move 3 to SDEF-CELLS(3).
+           move 0 to SDEF-DI(3,1). move 0 to SDEF-DJ(3,1).
+           move 1 to SDEF-DI(3,2). move -1 to SDEF-DJ(3,2).
+           move 1 to SDEF-DI(3,3). move 1 to SDEF-DJ(3,3).
+
        verificavionurandom.
-       		 
-       		 perform waiit 7357 times.
-       		 
-       		 perform randooo.
-       		 
-       		 
-       		
-       		 move rrr to xc-nr.
-       		 
-       		 move 2 to i
-           
-           perform forconversielit until i>=23.
-           
-           
-           
-           move xc to cap(1:1).
-           
+
+           perform waiit 7357 times.
+           perform randooo-poz.
+           move rrr to hi.
+           move "POZ1" to audit-eticheta.
+           perform scrie-audit-rando.
+
            perform waiit 353477 times.
-           
-           perform randooo.
-           
-           move rrr to cap(2:2).
-           
-           
-       		 
-       		 move FUNCTION UPPER-CASE(cap) to cap.
-       		 
-       		 perform waiit 27432 times.
-       		 
-       		 perform randooo4.
-       		 
-       		 move rrr to dir.
-       		 
-       		 
-       		 
-       		 move 1 to ebun;
-       		 
-       		 if dir > 4 then
-       		 move 0 to ebun;
-       		 end-if.
-       		 
-       		 if dir = 0 then
-       		 move 0 to ebun;
-       		 end-if.
-       		 
-           if dir = 1 and (cap(2:2)<03 or cap(2:2)>08) then;
-           move 0 to ebun;
-           end-if.
-           
-           if dir = 2 and cap(2:2)<04 then;
-           move 0 to ebun;
-           end-if.
-           
-           
-           if dir = 3 and (cap(2:2)<03 or cap(2:2)>08) then;
-           move 0 to ebun;
-           end-if.
-           
-           if dir = 4 and cap(2:2)>07
-           move 0 to ebun;
-           end-if.
-           
-           if dir = 1 and cap(1:1)>"G"
-           move 0 to ebun;
-           end-if.
-           
-           if dir = 2 and (cap(1:1)<"C" or cap(1:1)>"H")
-           move 0 to ebun;
-           end-if.
-           
-           if dir = 3 and cap(1:1)<"D"
+           perform randooo-poz.
+           move rrr to hj.
+           move "POZ2" to audit-eticheta.
+           perform scrie-audit-rando.
+
+           perform waiit 27432 times.
+           perform randooo4.
+           move rrr to dir.
+           move "DIR " to audit-eticheta.
+           perform scrie-audit-rando4.
+
+           move 1 to ebun.
+
+           if dir > 4 then;
            move 0 to ebun;
            end-if.
-           
-           if dir = 4 and (cap(1:1)<"C" or cap(1:1)>"H")
+
+           if dir = 0 then;
            move 0 to ebun;
            end-if.
-           
-           if dir=2 and cap(2:2)="10" and cap(1:1)<"I" and cap(1:1)>"B" then;
-           move 1 to ebun;
+
+           if ebun = 1 then;
+           perform valideazalimite;
            end-if.
-           
+
            if ebun = 0 then;
-           move dir to dir;
+           perform scrie-audit-respins;
            else
-           perform addavionrandom;
-           end-if.    
-           
-       addavionrandom.
-           
-           move cap(1:1) to xc.
-       		 move cap(2:2) to yc.
-       		 
-       		 
-       		 
-       		 perform ijinitiere.
-           
-           perform forconversie until i>=12.
-           
-           move FUNCTION NUMVAL(xc-nr) to i.
-           move FUNCTION NUMVAL(yc) to j.
-           add 1 to j.
-           
-           
-           move i to qwe.
-           move j to rty.
-           
-           if dir=1 then;                                                  
-            move "O" to Coll(i,j);
-            add 1 to i;
-            move "^" to Coll(i,j); 
-            add 1 to i;
-            move "^" to Coll(i,j); 
-            add 1 to i;
-            move "^" to Coll(i,j); 
-            subtract 2 from i;
-            add 2 to j;
-            move "^" to Coll(i,j); 
-            subtract 1 from j;
-            move "^" to Coll(i,j); 
-            subtract 2 from j;
-            move "^" to Coll(i,j); 
-            subtract 1 from j;
-            move "^" to Coll(i,j); 
-            add 2 to i;
-            add 1 to j;
-            move "^" to Coll(i,j); 
-            add 2 to j;
-            move "^" to Coll(i,j); 
-           end-if.
-           
-           if dir=3 then;                                                  
-            move "O" to Coll(i,j);
-            subtract 1 from i;
-            move "v" to Coll(i,j); 
-            subtract 1 from i;
-            move "v" to Coll(i,j); 
-            subtract 1 from i;
-            move "v" to Coll(i,j); 
-            add 2 to i;
-            subtract 2 from j;
-            move "v" to Coll(i,j); 
-            add 1 to j;
-            move "v" to Coll(i,j); 
-            add 2 to j;
-            move "v" to Coll(i,j); 
-            add 1 to j;
-            move "v" to Coll(i,j); 
-            subtract 2 from i;
-            subtract 1 from j;
-            move "v" to Coll(i,j); 
-            subtract 2 from j;
-            move "v" to Coll(i,j); 
-           end-if.
-           
-           if dir=2 then;                                                  
-            move "O" to Coll(i,j);
-            subtract 1 from j;
-            move ">" to Coll(i,j); 
-            subtract 1 from j;
-            move ">" to Coll(i,j); 
-            subtract 1 from j;
-            move ">" to Coll(i,j); 
-            add 2 to j;
-            add 2 to i;
-            move ">" to Coll(i,j); 
-            subtract 1 from i;
-            move ">" to Coll(i,j); 
-            subtract 2 from i;
-            move ">" to Coll(i,j); 
-            subtract 1 from i;
-            move ">" to Coll(i,j); 
-            subtract 2 from j;
-            add 1 to i;
-            move ">" to Coll(i,j); 
-            add 2 to i;
-            move ">" to Coll(i,j); 
+           move hi to qwe;
+           move hj to rty;
+           perform plaseaza-avion-eu;
+           perform scrie-audit-plasare;
            end-if.
-           
-           if dir=4 then;                                                  
-            move "O" to Coll(i,j);
-            add 1 to j;
-            move "<" to Coll(i,j); 
-            add 1 to j;
-            move "<" to Coll(i,j); 
-            add 1 to j;
-            move "<" to Coll(i,j); 
-            subtract 2 from j;
-            add 2 to i;
-            move "<" to Coll(i,j); 
-            subtract 1 from i;
-            move "<" to Coll(i,j); 
-            subtract 2 from i;
-            move "<" to Coll(i,j); 
-            subtract 1 from i;
-            move "<" to Coll(i,j); 
-            add 2 to j;
-            add 1 to i;
-            move "<" to Coll(i,j); 
-            add 2 to i;
-            move "<" to Coll(i,j); 
+
+       randooo-poz.
+
+           move Function CURRENT-DATE to dat.
+
+           move Function NUMVAL (dat(1:4)) to an.
+           move Function NUMVAL (dat(5:2)) to luna.
+           move Function NUMVAL (dat(7:2)) to zi.
+           move Function NUMVAL (dat(9:2)) to ora.
+           move Function NUMVAL (dat(11:2)) to min.
+           move Function NUMVAL (dat(13:2)) to sec.
+           move Function NUMVAL (dat(15:2)) to sut.
+
+           compute rando = sut+sec+min*ora*97*zi.
+
+           move function mod(rando,marime-tabla) to rando.
+
+           move rando to rrr.
+
+           add 2 to rrr.
+
+       roteste.
+
+           evaluate dir
+             when 1
+               move bdi to rdi
+               move bdj to rdj
+             when 2
+               move bdj to rdi
+               compute rdj = -bdi
+             when 3
+               compute rdi = -bdi
+               move bdj to rdj
+             when 4
+               compute rdi = -bdj
+               move bdi to rdj
+           end-evaluate.
+
+       valideazalimite.
+
+           move 1 to ebun.
+           move 1 to k.
+           perform valideaza-o-celula
+               until k > SDEF-CELLS(av-shape-cur) or ebun = 0.
+
+       valideaza-o-celula.
+
+           move SDEF-DI(av-shape-cur,k) to bdi.
+           move SDEF-DJ(av-shape-cur,k) to bdj.
+           perform roteste.
+
+           compute ci = hi + rdi.
+           compute cj = hj + rdj.
+
+           if ci < 2 or ci > marime-tabla + 1
+               or cj < 2 or cj > marime-tabla + 1 then;
+           move 0 to ebun;
            end-if.
-           
+
+           add 1 to k.
+
+       simbol-dupa-directie.
+
+           evaluate dir
+             when 1 move "^" to simb
+             when 2 move ">" to simb
+             when 3 move "v" to simb
+             when 4 move "<" to simb
+           end-evaluate.
+
+       plaseaza-avion-eu.
+
+           move 1 to k.
+           perform plaseaza-o-celula-eu
+               until k > SDEF-CELLS(av-shape-cur).
+
            perform ijinitiere.
-           
            perform forishow until i>= lungime-row.
            DISPLAY "----------------------".
-           Display " ".    
-           
-       verificavionu.
-       		 
-       		 DISPLAY "Adauga capul:".
-       		 ACCEPT cap FROM CONSOLE.
-       		 move FUNCTION UPPER-CASE(cap) to cap.
-       		 Display"Cu directia 1-jos,2-stanga,3-sus,4-dreapta".
-       		 
-       		 ACCEPT dir FROM CONSOLE.
-       		 
+           Display " ".
 
-       		 move 1 to ebun;
-       		 
-       		 if dir > 4 then
-       		 move 0 to ebun;
-       		 end-if.
-       		 
-       		 if dir = 0 then
-       		 move 0 to ebun;
-       		 end-if.
-       		 
-           if dir = 1 and (cap(2:2)<3 or cap(2:2)>8) then;
-           move 0 to ebun;
-           end-if.
-           
-           if dir = 2 and cap(2:2)<4 then;
-           move 0 to ebun;
+       plaseaza-o-celula-eu.
+
+           move SDEF-DI(av-shape-cur,k) to bdi.
+           move SDEF-DJ(av-shape-cur,k) to bdj.
+           perform roteste.
+
+           compute i = hi + rdi.
+           compute j = hj + rdj.
+
+           if k = 1 then;
+           move "O" to Coll(i,j);
+           else
+           perform simbol-dupa-directie;
+           move simb to Coll(i,j);
            end-if.
-           
-           if dir = 3 and (cap(2:2)<3 or cap(2:2)>8) then;
-           move 0 to ebun;
+
+           add 1 to k.
+
+       scrie-audit-rando.
+
+           move spaces to AUDIT-RECORD.
+           string
+               an "-" luna "-" zi " " ora ":" min ":" sec
+               " " audit-eticheta " rando=" rando " rrr=" rrr
+               delimited by size into AUDIT-RECORD.
+           perform scrie-audit-linie.
+
+       scrie-audit-rando4.
+
+           move spaces to AUDIT-RECORD.
+           string
+               an "-" luna "-" zi " " ora ":" min ":" sec
+               " " audit-eticheta " rando=" rando " rrr=" rrr
+               delimited by size into AUDIT-RECORD.
+           perform scrie-audit-linie.
+
+       scrie-audit-plasare.
+
+           move spaces to AUDIT-RECORD.
+           string
+               an "-" luna "-" zi " " ora ":" min ":" sec
+               " PLASAT avion=" av-idx " forma=" av-shape-cur
+               " linie=" hi " coloana=" hj " dir=" dir
+               delimited by size into AUDIT-RECORD.
+           perform scrie-audit-linie.
+
+       scrie-audit-respins.
+
+           move spaces to AUDIT-RECORD.
+           string
+               an "-" luna "-" zi " " ora ":" min ":" sec
+               " RESPINS avion=" av-idx " forma=" av-shape-cur
+               " linie=" hi " coloana=" hj " dir=" dir
+               delimited by size into AUDIT-RECORD.
+           perform scrie-audit-linie.
+
+       scrie-audit-linie.
+
+           open extend audit-file.
+           if audit-status = "35" then;
+           open output audit-file;
            end-if.
-           
-           if dir = 4 and cap(2:2)>7
+           write audit-record.
+           close audit-file.
+
+       verificavionu.
+
+           DISPLAY "Adauga capul (sau U pentru a anula"
+               " ultimul avion adaugat):".
+           ACCEPT cap FROM CONSOLE.
+           move FUNCTION UPPER-CASE(cap) to cap.
+
+           if cap(1:1) = "U" then;
+           perform anuleaza-ultim-avion;
+           else
+           Display"Cu directia 1-jos,2-stanga,3-sus,4-dreapta";
+           ACCEPT dir FROM CONSOLE;
+
+           move 1 to ebun;
+
+           if dir > 4 then;
            move 0 to ebun;
-           end-if.
-           
-           if dir = 1 and cap(1:1)>"G"
+           end-if;
+
+           if dir = 0 then;
            move 0 to ebun;
-           end-if.
-           
-           if dir = 2 and (cap(1:1)<"C" or cap(1:1)>"H")
+           end-if;
+
+           if ebun = 1 then;
+           move cap(1:1) to xc;
+           move cap(2:2) to yc;
+
+           move 0 to glit;
+           move 2 to i;
+           perform cautalitlovitura until glit=1 or i>=lungime-row;
+
+           if glit=0 then;
            move 0 to ebun;
-           end-if.
-           
-           if dir = 3 and cap(1:1)<"D"
+           end-if;
+
+           if ebun=1 and not yc(1:1) is numeric then;
            move 0 to ebun;
-           end-if.
-           
-           if dir = 4 and (cap(1:1)<"C" or cap(1:1)>"H")
+           end-if;
+
+           if ebun=1 and not(yc(2:1)=" " or yc(2:1) is numeric) then;
            move 0 to ebun;
-           end-if.
-           
-           if dir = 2 and cap(2:2)="10" then;
-           move 1 to ebun;
-           end-if.
-           
+           end-if;
+           end-if;
+
+           if ebun = 1 then;
+           perform ijinitiere;
+           perform forconversie until i>=lungime-row;
+           move FUNCTION NUMVAL(xc-nr) to i;
+           move FUNCTION NUMVAL(yc) to j;
+           add 1 to j;
+           move i to hi;
+           move j to hj;
+           perform valideazalimite;
+           end-if;
+
            if ebun = 0 then;
            Display "Nu e bine";
            else
-           perform addavion;
+           move hi to qwe;
+           move hj to rty;
+           perform plaseaza-avion-eu;
+           end-if;
            end-if.
-           
-       addavionmort-adv.
-           
-           add 1 to numarmadv.
-       
-           if dir-mort=1 then;                                                  
-            move "^" to Coll2(i,j);
-            add 1 to i;
-            move "x" to Coll2(i,j); 
-            add 1 to i;
-            move "x" to Coll2(i,j); 
-            add 1 to i;
-            move "x" to Coll2(i,j); 
-            subtract 2 from i;
-            add 2 to j;
-            move "x" to Coll2(i,j); 
-            subtract 1 from j;
-            move "x" to Coll2(i,j); 
-            subtract 2 from j;
-            move "x" to Coll2(i,j); 
-            subtract 1 from j;
-            move "x" to Coll2(i,j); 
-            add 2 to i;
-            add 1 to j;
-            move "x" to Coll2(i,j); 
-            add 2 to j;
-            move "x" to Coll2(i,j); 
-           end-if.
-           
-           if dir-mort=3 then;                                                  
-            move "v" to Coll2(i,j);
-            subtract 1 from i;
-            move "x" to Coll2(i,j); 
-            subtract 1 from i;
-            move "x" to Coll2(i,j); 
-            subtract 1 from i;
-            move "x" to Coll2(i,j); 
-            add 2 to i;
-            subtract 2 from j;
-            move "x" to Coll2(i,j); 
-            add 1 to j;
-            move "x" to Coll2(i,j); 
-            add 2 to j;
-            move "x" to Coll2(i,j); 
-            add 1 to j;
-            move "x" to Coll2(i,j); 
-            subtract 2 from i;
-            subtract 1 from j;
-            move "x" to Coll2(i,j); 
-            subtract 2 from j;
-            move "x" to Coll2(i,j); 
+
+       anuleaza-ultim-avion.
+
+           if av-idx <= 1 then;
+           Display "Nu mai este niciun avion de anulat.";
+           move 0 to ebun;
+           else
+           subtract 1 from av-idx;
+           perform sterge-o-celula-eu;
+           perform determina-forma;
+           move 0 to ebun;
            end-if.
-           
-           if dir-mort=2 then;                                                  
-            move ">" to Coll2(i,j);
-            subtract 1 from j;
-            move "x" to Coll2(i,j); 
-            subtract 1 from j;
-            move "x" to Coll2(i,j); 
-            subtract 1 from j;
-            move "x" to Coll2(i,j); 
-            add 2 to j;
-            add 2 to i;
-            move "x" to Coll2(i,j); 
-            subtract 1 from i;
-            move "x" to Coll2(i,j); 
-            subtract 2 from i;
-            move "x" to Coll2(i,j); 
-            subtract 1 from i;
-            move "x" to Coll2(i,j); 
-            subtract 2 from j;
-            add 1 to i;
-            move "x" to Coll2(i,j); 
-            add 2 to i;
-            move "x" to Coll2(i,j); 
+
+       sterge-o-celula-eu.
+
+           move AV-DIR(av-idx) to dir.
+           move AV-I(av-idx) to hi.
+           move AV-J(av-idx) to hj.
+           move AV-SHAPE(av-idx) to av-shape-cur.
+
+           move 1 to k.
+           perform sterge-o-celula-eu-una
+               until k > SDEF-CELLS(av-shape-cur).
+
+       sterge-o-celula-eu-una.
+
+           move SDEF-DI(av-shape-cur,k) to bdi.
+           move SDEF-DJ(av-shape-cur,k) to bdj.
+           perform roteste.
+
+           compute i = hi + rdi.
+           compute j = hj + rdj.
+           move spaces to Coll(i,j).
+
+           add 1 to k.
+
+       plaseaza-avion-adv-mort.
+
+           add 1 to numarmadv.
+
+           move i to hi.
+           move j to hj.
+           move dir-mort to dir.
+
+           move 1 to k.
+           perform plaseaza-o-celula-adv-mort
+               until k > SDEF-CELLS(av-shape-cur).
+
+       plaseaza-o-celula-adv-mort.
+
+           move SDEF-DI(av-shape-cur,k) to bdi.
+           move SDEF-DJ(av-shape-cur,k) to bdj.
+           perform roteste.
+
+           compute i = hi + rdi.
+           compute j = hj + rdj.
+
+           if k = 1 then;
+           perform simbol-dupa-directie;
+           move simb to Coll2(i,j);
+           else
+           move "x" to Coll2(i,j);
            end-if.
-           
-           if dir-mort=4 then;                                                  
-            move "<" to Coll2(i,j);
-            add 1 to j;
-            move "x" to Coll2(i,j); 
-            add 1 to j;
-            move "x" to Coll2(i,j); 
-            add 1 to j;
-            move "x" to Coll2(i,j); 
-            subtract 2 from j;
-            add 2 to i;
-            move "x" to Coll2(i,j); 
-            subtract 1 from i;
-            move "x" to Coll2(i,j); 
-            subtract 2 from i;
-            move "x" to Coll2(i,j); 
-            subtract 1 from i;
-            move "x" to Coll2(i,j); 
-            add 2 to j;
-            add 1 to i;
-            move "x" to Coll2(i,j); 
-            add 2 to i;
-            move "x" to Coll2(i,j); 
-           end-if.  
-           
-       addavionmort-eu.
-           
+
+           add 1 to k.
+
+       plaseaza-avion-eu-mort.
+
            add 1 to numarmeu.
            move c to dir-mort.
-           
-           if dir-mort=1 then;                                                  
-            move "x" to Coll(i,j);
-            add 1 to i;
-            move "x" to Coll(i,j); 
-            add 1 to i;
-            move "x" to Coll(i,j); 
-            add 1 to i;
-            move "x" to Coll(i,j); 
-            subtract 2 from i;
-            add 2 to j;
-            move "x" to Coll(i,j); 
-            subtract 1 from j;
-            move "x" to Coll(i,j); 
-            subtract 2 from j;
-            move "x" to Coll(i,j); 
-            subtract 1 from j;
-            move "x" to Coll(i,j); 
-            add 2 to i;
-            add 1 to j;
-            move "x" to Coll(i,j); 
-            add 2 to j;
-            move "x" to Coll(i,j); 
+
+           move i to hi.
+           move j to hj.
+           move dir-mort to dir.
+
+           move 1 to k.
+           perform plaseaza-o-celula-eu-mort
+               until k > SDEF-CELLS(av-shape-cur).
+
+       plaseaza-o-celula-eu-mort.
+
+           move SDEF-DI(av-shape-cur,k) to bdi.
+           move SDEF-DJ(av-shape-cur,k) to bdj.
+           perform roteste.
+
+           compute i = hi + rdi.
+           compute j = hj + rdj.
+           move "x" to Coll(i,j).
+
+           add 1 to k.
+
+       forconversie.
+
+           if xc=alf(i:1) then;
+           move i to xc-nr;
            end-if.
-           
-           if dir-mort=3 then;                                                  
-            move "x" to Coll(i,j);
-            subtract 1 from i;
-            move "x" to Coll(i,j); 
-            subtract 1 from i;
-            move "x" to Coll(i,j); 
-            subtract 1 from i;
-            move "x" to Coll(i,j); 
-            add 2 to i;
-            subtract 2 from j;
-            move "x" to Coll(i,j); 
-            add 1 to j;
-            move "x" to Coll(i,j); 
-            add 2 to j;
-            move "x" to Coll(i,j); 
-            add 1 to j;
-            move "x" to Coll(i,j); 
-            subtract 2 from i;
-            subtract 1 from j;
-            move "x" to Coll(i,j); 
-            subtract 2 from j;
-            move "x" to Coll(i,j); 
+           exit.
+
+
+           add 1 to i.
+
+       valideazalovitura.
+
+           Accept lovitura FROM CONSOLE.
+           move FUNCTION UPPER-CASE(lovitura) to lovitura.
+
+           move 1 to lovbun.
+           move 0 to glit.
+           move lovitura(1:1) to xc.
+           move lovitura(2:2) to yc.
+
+           move 2 to i.
+           perform cautalitlovitura until glit=1 or i>=lungime-row.
+
+           if glit=0 then;
+           move 0 to lovbun;
            end-if.
-           
-           if dir-mort=2 then;                                                  
-            move "x" to Coll(i,j);
-            subtract 1 from j;
-            move "x" to Coll(i,j); 
-            subtract 1 from j;
-            move "x" to Coll(i,j); 
-            subtract 1 from j;
-            move "x" to Coll(i,j); 
-            add 2 to j;
-            add 2 to i;
-            move "x" to Coll(i,j); 
-            subtract 1 from i;
-            move "x" to Coll(i,j); 
-            subtract 2 from i;
-            move "x" to Coll(i,j); 
-            subtract 1 from i;
-            move "x" to Coll(i,j); 
-            subtract 2 from j;
-            add 1 to i;
-            move "x" to Coll(i,j); 
-            add 2 to i;
-            move "x" to Coll(i,j); 
+
+           if not yc(1:1) is numeric then;
+           move 0 to lovbun;
            end-if.
-           
-           if dir-mort=4 then;                                                  
-            move "x" to Coll(i,j);
-            add 1 to j;
-            move "x" to Coll(i,j); 
-            add 1 to j;
-            move "x" to Coll(i,j); 
-            add 1 to j;
-            move "x" to Coll(i,j); 
-            subtract 2 from j;
-            add 2 to i;
-            move "x" to Coll(i,j); 
-            subtract 1 from i;
-            move "x" to Coll(i,j); 
-            subtract 2 from i;
-            move "x" to Coll(i,j); 
-            subtract 1 from i;
-            move "x" to Coll(i,j); 
-            add 2 to j;
-            add 1 to i;
-            move "x" to Coll(i,j); 
-            add 2 to i;
-            move "x" to Coll(i,j); 
-           end-if.      
-           
-       addavion.
-           
-           move cap(1:1) to xc.
-       		 move cap(2:2) to yc.
-       		 
-       	
-           perform forconversie until i>=12.
-           
-           move FUNCTION NUMVAL(xc-nr) to i.
-           move FUNCTION NUMVAL(yc) to j.
-           add 1 to j.
-       
-           
-           move i to qwe.
-           move j to rty.
-           
-           if dir=1 then;                                                  
-            move "O" to Coll(i,j);
-            add 1 to i;
-            move "^" to Coll(i,j); 
-            add 1 to i;
-            move "^" to Coll(i,j); 
-            add 1 to i;
-            move "^" to Coll(i,j); 
-            subtract 2 from i;
-            add 2 to j;
-            move "^" to Coll(i,j); 
-            subtract 1 from j;
-            move "^" to Coll(i,j); 
-            subtract 2 from j;
-            move "^" to Coll(i,j); 
-            subtract 1 from j;
-            move "^" to Coll(i,j); 
-            add 2 to i;
-            add 1 to j;
-            move "^" to Coll(i,j); 
-            add 2 to j;
-            move "^" to Coll(i,j); 
+
+           if not(yc(2:1)=" " or yc(2:1) is numeric) then;
+           move 0 to lovbun;
            end-if.
-           
-           if dir=3 then;                                                  
-            move "O" to Coll(i,j);
-            subtract 1 from i;
-            move "v" to Coll(i,j); 
-            subtract 1 from i;
-            move "v" to Coll(i,j); 
-            subtract 1 from i;
-            move "v" to Coll(i,j); 
-            add 2 to i;
-            subtract 2 from j;
-            move "v" to Coll(i,j); 
-            add 1 to j;
-            move "v" to Coll(i,j); 
-            add 2 to j;
-            move "v" to Coll(i,j); 
-            add 1 to j;
-            move "v" to Coll(i,j); 
-            subtract 2 from i;
-            subtract 1 from j;
-            move "v" to Coll(i,j); 
-            subtract 2 from j;
-            move "v" to Coll(i,j); 
+
+           if lovbun=1 and FUNCTION NUMVAL(yc)<1 then;
+           move 0 to lovbun;
            end-if.
-           
-           if dir=2 then;                                                  
-            move "O" to Coll(i,j);
-            subtract 1 from j;
-            move ">" to Coll(i,j); 
-            subtract 1 from j;
-            move ">" to Coll(i,j); 
-            subtract 1 from j;
-            move ">" to Coll(i,j); 
-            add 2 to j;
-            add 2 to i;
-            move ">" to Coll(i,j); 
-            subtract 1 from i;
-            move ">" to Coll(i,j); 
-            subtract 2 from i;
-            move ">" to Coll(i,j); 
-            subtract 1 from i;
-            move ">" to Coll(i,j); 
-            subtract 2 from j;
-            add 1 to i;
-            move ">" to Coll(i,j); 
-            add 2 to i;
-            move ">" to Coll(i,j); 
+
+           if lovbun=1 and FUNCTION NUMVAL(yc) > lungime-col - 2 then;
+           move 0 to lovbun;
            end-if.
-           
-           if dir=4 then;                                                  
-            move "O" to Coll(i,j);
-            add 1 to j;
-            move "<" to Coll(i,j); 
-            add 1 to j;
-            move "<" to Coll(i,j); 
-            add 1 to j;
-            move "<" to Coll(i,j); 
-            subtract 2 from j;
-            add 2 to i;
-            move "<" to Coll(i,j); 
-            subtract 1 from i;
-            move "<" to Coll(i,j); 
-            subtract 2 from i;
-            move "<" to Coll(i,j); 
-            subtract 1 from i;
-            move "<" to Coll(i,j); 
-            add 2 to j;
-            add 1 to i;
-            move "<" to Coll(i,j); 
-            add 2 to i;
-            move "<" to Coll(i,j); 
+
+           if lovbun=0 then;
+           Display"Coordonata invalida. Foloseste litera+numar, ex: A8";
            end-if.
 
-           perform ijinitiere.
-           
-           perform forishow until i>= lungime-row.
-           DISPLAY "----------------------".
-           Display " ".
-           
-       forconversie.
-       
+       cautalitlovitura.
+
            if xc=alf(i:1) then;
-           move i to xc-nr;
+           move 1 to glit;
            end-if.
-           exit.
-           
-           
            add 1 to i.
+
+       valideazamarime.
+
+           Accept marime-tabla FROM CONSOLE.
+
+           move 1 to marime-ok.
+
+           if marime-tabla < 10 or marime-tabla > 20 then;
+           move 0 to marime-ok;
+           Display"Marime invalida. Alege un numar intre 10 si 20.";
+           end-if.
            
        lungime.
-       
-           compute lungime-row=
-           function length(Matrix)/function length (Row).
-           
-           compute lungime-col=
-           function length(Row)/function length (Coll).
-           
-           ADD 1 TO lungime-row.
-           ADD 1 TO lungime-col.
+
+           compute lungime-row = marime-tabla + 2.
+           compute lungime-col = marime-tabla + 2.
            
        ijinitiere.
        
@@ -1017,13 +1579,15 @@
        		 
        		 
        foriaddnr.
-       
-       		 if i<11 then;
-       		 move numere(i:1) to Coll (1,i);
-       		 move numere(i:1) to Coll2 (1,i);
+
+       		 if i=1 then;
+       		 move "  " to Coll (1,i);
+       		 move "  " to Coll2 (1,i);
        		 else
-       		 move "10" to Coll (1,11);
-       		 move "10" to Coll2 (1,11);
+       		 compute nr-coloana = i - 1;
+       		 move nr-coloana to nr-coloana-ed;
+       		 move nr-coloana-ed to Coll (1,i);
+       		 move nr-coloana-ed to Coll2 (1,i);
            end-if.
            add 1 to i.
            
@@ -1036,10 +1600,11 @@
            
            add 1 to i.
            
-       forjaddspatii. 
-       
+       forjaddspatii.
+
            move "   " to Coll(i,j).
-       
+           move "   " to Coll2(i,j).
+
            add 1 to j.
            
            
@@ -1083,43 +1648,15 @@
        
            perform ijinitiere.
            
-           Display"|          EU            |   |       Adversar           |".
-           Display"|------------------------|   |--------------------------|".
+           Display"|          EU            |   |       Adversar "
+               "          |".
+           Display"|------------------------|   |------------------"
+               "--------|".
            perform forishow2 until i>= lungime-row.
-           DISPLAY"|------------------------|   |--------------------------|".
+           DISPLAY"|------------------------|   |------------------"
+               "--------|".
            Display " ".
 
-       randooo.
-       
-           move Function CURRENT-DATE to dat.
-           
-           
-           move Function NUMVAL (dat(1:4)) to an.
-           move Function NUMVAL (dat(5:2)) to luna.
-           move Function NUMVAL (dat(7:2)) to zi.
-           move Function NUMVAL (dat(9:2)) to ora.
-           move Function NUMVAL (dat(11:2)) to min.
-           move Function NUMVAL (dat(13:2)) to sec.
-           move Function NUMVAL (dat(15:2)) to sut.
-           
-           compute rando = sut+sec+min*ora*97*zi.
-           
-           move function mod(rando,10) to rando.
-           
-           move rando to rrr.
-           
-           add 1 to rrr.
-           
-           
-       forconversielit.
-       
-           if xc-nr=numere2(i:2) then;
-           move alf2(i:1) to xc;
-           end-if.
-           
-           add 2 to i.
-           
-           
        waiit.
            compute impartire=rando*1542*2868*sut.
            
@@ -1158,12 +1695,10 @@
            move Function NUMVAL (dat(15:2)) to sut.
            
       *     Display "Start: " ora ":" min ":" sec "." sut.
-           move min to timpinceput(1:2).
-           move sec to timpinceput(3:2).
-           move sut to timpinceput(5:2).
-           
-           move timpinceput to timpinceput-nr.
-           
+           move min to ti-min.
+           move sec to ti-sec.
+           move sut to ti-sut.
+
        timpend.
        
            move Function CURRENT-DATE to dat.
@@ -1178,16 +1713,55 @@
            move Function NUMVAL (dat(15:2)) to sut.
            
       *     Display "End: " ora ":" min ":" sec "." sut.
-           move min to timpsfarsit(1:2).
-           move sec to timpsfarsit(3:2).
-           move sut to timpsfarsit(5:2).
-           
-           move timpsfarsit to timpsfarsit-nr.
-           
+           move min to tf-min.
+           move sec to tf-sec.
+           move sut to tf-sut.
+
        calculeazatimp.
-       
-           subtract timpsfarsit-nr from timpinceput-nr.
-           
-           move timpinceput-nr to tmpp.
+
+           move 0 to elapsed-bor.
+
+           if tf-sut < ti-sut then
+           compute tm-sut = tf-sut + 100 - ti-sut
+           move 1 to elapsed-bor
+           else
+           compute tm-sut = tf-sut - ti-sut
+           end-if.
+
+           compute elapsed-sec-tmp = tf-sec - elapsed-bor.
+           if elapsed-sec-tmp < ti-sec then
+           compute tm-sec = elapsed-sec-tmp + 60 - ti-sec
+           move 1 to elapsed-bor
+           else
+           compute tm-sec = elapsed-sec-tmp - ti-sec
+           move 0 to elapsed-bor
+           end-if.
+
+           compute elapsed-min-tmp = tf-min - elapsed-bor.
+           if elapsed-min-tmp < ti-min then
+           compute tm-min = elapsed-min-tmp + 60 - ti-min
+           else
+           compute tm-min = elapsed-min-tmp - ti-min
+           end-if.
+
            Display "Ati jucat:".
-           Display tmpp(1:2) ":" tmpp(3:2) "." tmpp(5:2).
\ No newline at end of file
+           Display tm-min ":" tm-sec "." tm-sut.
+
+       scrie-gamelog.
+
+           move spaces to gamelog-record.
+           string
+               an "-" luna "-" zi " " ora ":" min ":" sec
+               " " rezultat-joc
+               " " tm-min ":" tm-sec "." tm-sut
+               " EU=" numarmeu " ADV=" numarmadv
+               delimited by size into gamelog-record.
+
+           open extend gamelog-file.
+           if gamelog-status = "35" then;
+           open output gamelog-file;
+           end-if.
+
+           write gamelog-record.
+
+           close gamelog-file.
\ No newline at end of file
